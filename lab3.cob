@@ -2,6 +2,112 @@
       *Author: David Nguyen
       *Date: October 6, 2021
       *Purpose: lab3
+      *Modification History:
+      *  2026-08-09  Added MAJOR subtotals and a grand total line.
+      *  2026-08-09  Added input validation and a reject file for
+      *              bad name/loan/payment data.
+      *  2026-08-09  Switched from the flat DA-S-INPUT extract to the
+      *              indexed DA-S-MASTER student loan master (built by
+      *              lab3load and kept current by lab3upd) so balances
+      *              persist across runs.  The PAID1-PAID4 detail
+      *              columns are gone - the master carries a single
+      *              persisted total-paid amount instead of four
+      *              individual payments - so PRNT-FILE now shows
+      *              NAME/MAJOR/YEAR/LOAN/TOT PAID/BALANCE.
+      *  2026-08-09  Replaced the single persisted total-paid amount
+      *              with an OCCURS payment table (12 slots) so a
+      *              student is not capped at four payments a term;
+      *              1600-PRINT-NAMES sums SM-PAYMENTS across
+      *              SM-NBR-PAYMENTS each run.
+      *  2026-08-09  Added checkpoint/restart: the last student ID
+      *              printed is saved to DA-S-RESTART after every
+      *              detail line, and a rerun STARTs DA-S-MASTER past
+      *              that key instead of reprocessing from record one.
+      *  2026-08-09  Added a sort option (DA-S-SORTOPT): the roster
+      *              prints in MAJOR/YEAR order as before, or - if the
+      *              run option selects it - in BALANCE descending
+      *              order.  Reading DA-S-MASTER now feeds a SORT
+      *              input procedure instead of driving the print loop
+      *              directly; the print loop runs as the SORT output
+      *              procedure.  MAJOR subtotals only make sense in
+      *              MAJOR/YEAR order, so they are skipped when sorted
+      *              by balance (the grand total still prints).
+      *  2026-08-09  Added a comma-delimited extract (UR-S-EXTRACT) with
+      *              the same NAME/MAJOR/YEAR/LOAN/TOT PAID/BALANCE
+      *              fields as PRNT-FILE, written alongside it for each
+      *              printed detail line.
+      *  2026-08-09  Added SM-INT-RATE to the master record.  Interest
+      *              now accrues on the outstanding balance daily as
+      *              lab3upd posts payments, so BALANCE is read
+      *              straight off the master instead of being derived
+      *              here as LOAN minus lifetime payments - that
+      *              subtraction no longer holds once interest is
+      *              accruing between payments.
+      *  2026-08-09  Added batch control totals (record count and loan
+      *              dollar total) printed at the end of the report,
+      *              reconciled against an externally supplied control
+      *              total on DA-S-CONTROL when one is present.
+      *  2026-08-09  Reworked checkpoint/restart: a SORT output
+      *              procedure cannot hand back a record until its
+      *              input procedure has read the whole master, so the
+      *              prior design (STARTing DA-S-MASTER past the last
+      *              student ID printed) skipped and double-printed
+      *              records once the roster could come back in
+      *              BALANCE or MAJOR/YEAR order instead of master-key
+      *              order.  DA-S-RESTART now holds a count of detail
+      *              lines already printed; a rerun always resorts the
+      *              full master (so the batch totals still cover every
+      *              record) but only reprints/re-extracts past that
+      *              count, appending to PRNT-FILE/UR-S-EXTRACT rather
+      *              than recreating them.  Batch totals and the reject
+      *              count are no longer tied to what got (re)printed -
+      *              they are accumulated as each sorted record comes
+      *              back, and a separate records-read figure (valid
+      *              plus rejected) is what the external control count
+      *              reconciles against, so an ordinary validation
+      *              reject no longer reads as a mismatch.  RJ-MASTER-
+      *              REC/REJECT-REC grew to match STUDENT-MASTER-REC's
+      *              current length so a rejected record's payment
+      *              table is no longer truncated, and 2100-VALIDATE-
+      *              MASTER now edits the occupied SM-PAYMENTS entries
+      *              too.
+      *  2026-08-09  GT-/MT- grand/major totals now accumulate for
+      *              every sorted record returned, the same as the
+      *              batch totals, instead of only for the ones
+      *              actually (re)printed this run - otherwise a
+      *              restart left the GRAND TOTAL line understated
+      *              against the batch dollar total a few lines below
+      *              it.  1650-MAJOR-BREAK now runs for every record
+      *              too so MAJOR subtotals reset at the right point
+      *              even when the break itself falls inside the
+      *              skipped range; only the subtotal print is still
+      *              gated on the skip count, since that line was
+      *              already written by the run being resumed.
+      *  2026-08-09  DA-S-RESTART now also carries the sort option that
+      *              was active when the checkpoint was written; a
+      *              rerun whose DA-S-SORTOPT no longer matches starts
+      *              over from record one instead of resuming into the
+      *              wrong order.
+      *  2026-08-09  REJECT-REASON/RJ-REASON widened to hold the
+      *              longer validation reason codes without truncating
+      *              them.
+      *  2026-08-09  1510-RETURN-LOOP was accumulating the current
+      *              record into MT-/GT- before 1650-MAJOR-BREAK
+      *              checked for a major change, so the first record
+      *              of a new major was folded into the subtotal
+      *              printed for the old one and then lost when MT-
+      *              reset - restored the break-check-before-
+      *              accumulate order the pre-SORT-rework code used.
+      *  2026-08-09  The totals/control-totals trailer written by
+      *              1500-PRINT-REPORT after the detail loop was not
+      *              covered by checkpoint/restart - a crash after the
+      *              last detail line's checkpoint but before
+      *              1390-CLEAR-RESTART ran would duplicate the
+      *              trailer on rerun.  Added RC-TOTALS-DONE to
+      *              DA-S-RESTART; the trailer is skipped on a rerun
+      *              once it's already been written.
+      *  2026-08-09  BATCH-TOTAL-LINE summed to 69 bytes, one short of
+      *              PRNT-REC; widened the trailing FILLER to X(18).
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. lab3.
@@ -10,44 +116,68 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO 'DA-S-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT REJECT-FILE ASSIGN TO 'UR-S-REJECT'.
+           SELECT EXTRACT-FILE ASSIGN TO 'UR-S-EXTRACT'.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO 'DA-S-RESTART'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SORT-OPTION-FILE ASSIGN TO 'DA-S-SORTOPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'DA-S-CONTROL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO 'LAB3-SORT-WORK'.
        DATA DIVISION.
        FILE SECTION.
-       FD  INPUT-FILE
-           BLOCK CONTAINS 0 RECORDS
+       FD  STUDENT-MASTER
                LABEL RECORDS ARE STANDARD.
-       01  INPUT-REC PIC X(80).
+       01  STUDENT-MASTER-REC.
+           03 SM-STUDENT-ID PIC X(9).
+           03 SM-NAME PIC X(20).
+           03 SM-MAJOR PIC X(4).
+           03 SM-YEAR PIC X(4).
+           03 SM-LOAN PIC 9(5)V9(2).
+           03 SM-BALANCE PIC 9(5)V9(2).
+           03 SM-INT-RATE PIC 9V9(4).
+           03 SM-NBR-PAYMENTS PIC 9(2).
+           03 SM-PAYMENTS PIC 9(4)V9(2) OCCURS 12 TIMES.
        FD  PRNT-FILE
                LABEL RECORDS ARE OMITTED.
-       01  PRNT-REC PIC X(110).
+       01  PRNT-REC PIC X(70).
+       FD  REJECT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  REJECT-REC PIC X(142).
+       FD  EXTRACT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  EXTRACT-REC PIC X(80).
+       FD  RESTART-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  RESTART-REC.
+           03 RR-SKIP-COUNT PIC 9(6).
+           03 RR-SORT-BY PIC X(01).
+           03 RR-TOTALS-DONE PIC X(01).
+       FD  SORT-OPTION-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  SORT-OPTION-REC PIC X(01).
+       FD  CONTROL-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  CONTROL-REC.
+           03 CT-EXP-COUNT PIC 9(6).
+           03 CT-EXP-AMOUNT PIC 9(9)V9(2).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03 SR-MAJOR PIC X(4).
+           03 SR-YEAR PIC X(4).
+           03 SR-BALANCE PIC 9(5)V9(2).
+           03 SR-STUDENT-ID PIC X(9).
+           03 SR-NAME PIC X(20).
+           03 SR-LOAN PIC 9(5)V9(2).
+           03 SR-TOTPAID PIC 9(5)V9(2).
        WORKING-STORAGE SECTION.
-       01  INPUT-DATA.
-           03 I-NAME PIC X(20).
-           03 I-MAJOR PIC X(4).
-           03 I-YEAR PIC X(4).
-           03 I-LOAN.
-               05 I-LOANWHOLE PIC 9(5).
-               05 I-LOANDECIMAL PIC P9(2).
-           03 I-PAID1.
-               05 I-PAID1WHOLE PIC 9(4).
-               05 I-PAID1DECIMAL PIC P9(2).
-           03 I-PAID2.
-               05 I-PAID2WHOLE PIC 9(4).
-               05 I-PAID2DECIMAL PIC P9(2).
-           03 I-PAID3.
-               05 I-PAID3WHOLE PIC 9(4).
-               05 I-PAID3DECIMAL PIC P9(2).
-           03 I-PAID4.
-               05 I-PAID3WHOLE PIC 9(4).
-               05 I-PAID3DECIMAL PIC 9(2).
        01  DATA-TRANSFER.
-           03 D-LOAN PIC 9(5)V9(2).
-           03 D-PAID1 PIC 9(4)V9(2).
-           03 D-PAID2 PIC 9(4)V9(2).
-           03 D-PAID3 PIC 9(4)V9(2).
-           03 D-PAID4 PIC 9(4)V9(2).
            03 D-TOTPAID PIC 9(5)V9(2).
            03 D-BALANCE PIC 9(5)V9(2).
        01  PRNT-DATA.
@@ -57,18 +187,6 @@
            03 L-LOAN.
                05 L-LOANNUM PIC 9(5).99.
                05 L-LOANSPACES PIC X(2) VALUES SPACES.
-           03 L-PAID1.
-               05 L-PAID1NUM PIC 9(4).99.
-               05 L-PAID1SPACES PIC X(3) VALUES SPACES.
-           03 L-PAID2.
-               05 L-PAID2NUM PIC 9(4).99.
-               05 L-PAID2SPACES PIC X(3) VALUES SPACES.
-           03 L-PAID3.
-               05 L-PAID3NUM PIC 9(4).99.
-               05 L-PAID3SPACES PIC X(3) VALUES SPACES.
-           03 L-PAID4.
-               05 L-PAID4NUM PIC 9(4).99.
-               05 L-PAID4SPACES PIC X(3) VALUES SPACES.
            03 L-TOTPAID.
                05 L-TOTPAIDNUM PIC 9(5).99.
                05 L-TOTPAIDSPACES PIC X(2) VALUES SPACES.
@@ -80,54 +198,376 @@
            03 FILLER PIC X(10) VALUES 'MAJOR'.
            03 FILLER PIC X(10) VALUES 'YEAR'.
            03 FILLER PIC X(10) VALUES 'LOAN'.
-           03 FILLER PIC X(10) VALUES 'PAID1'.
-           03 FILLER PIC X(10) VALUES 'PAID2'.
-           03 FILLER PIC X(10) VALUES 'PAID3'.
-           03 FILLER PIC X(10) VALUES 'PAID4'.
            03 FILLER PIC X(10) VALUES 'TOT PAID'.
            03 FILLER PIC X(10) VALUES 'BALANCE'.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
+           03 EOF-S PIC 9 VALUE 0.
+           03 PMT-IDX PIC 9(2) VALUE 0.
+           03 VM-IDX PIC 9(2) VALUE 0.
+           03 SKIP-IDX PIC 9(6) VALUE 0.
+       01  RESTART-CONTROL.
+           03 RC-SKIP-COUNT PIC 9(6) VALUE 0.
+           03 RC-SORT-BY PIC X(01) VALUE SPACES.
+           03 RC-TOTALS-DONE PIC X(01) VALUE 'N'.
+               88 TOTALS-ALREADY-WRITTEN VALUE 'Y'.
+       01  SORT-OPTION-CONTROL.
+           03 SC-SORT-BY PIC X(01) VALUE 'M'.
+               88 SORT-BY-MAJOR VALUE 'M'.
+               88 SORT-BY-BALANCE VALUE 'B'.
+       01  BATCH-CONTROL.
+           03 BC-RECORD-COUNT PIC 9(6) VALUE 0.
+           03 BC-REJECT-COUNT PIC 9(6) VALUE 0.
+           03 BC-RECORDS-READ PIC 9(6) VALUE 0.
+           03 BC-DOLLAR-TOTAL PIC 9(9)V9(2) VALUE 0.
+           03 BC-EXP-COUNT PIC 9(6) VALUE 0.
+           03 BC-EXP-AMOUNT PIC 9(9)V9(2) VALUE 0.
+           03 BC-CONTROL-SW PIC X(01) VALUE 'N'.
+               88 BC-CONTROL-SUPPLIED VALUE 'Y'.
+       01  BATCH-TOTAL-LINE.
+           03 BL-LABEL PIC X(30).
+           03 BL-COUNT PIC ZZZZZ9.
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 BL-AMOUNT PIC Z(8)9.99.
+           03 FILLER PIC X(18) VALUE SPACES.
+       01  EDIT-SWITCHES.
+           03 VALID-REC PIC X(01) VALUE 'Y'.
+               88 RECORD-IS-VALID VALUE 'Y'.
+               88 RECORD-IS-INVALID VALUE 'N'.
+           03 REJECT-REASON PIC X(11) VALUE SPACES.
+       01  REJECT-DATA.
+           03 RJ-REASON PIC X(11).
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 RJ-MASTER-REC PIC X(130).
+       01  MAJOR-BREAK.
+           03 MB-SAVE-MAJOR PIC X(4) VALUE SPACES.
+           03 MB-FIRST-TIME PIC X(01) VALUE 'Y'.
+       01  MAJOR-TOTALS.
+           03 MT-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 MT-TOTPAID PIC 9(7)V9(2) VALUE 0.
+           03 MT-BALANCE PIC 9(7)V9(2) VALUE 0.
+       01  GRAND-TOTALS.
+           03 GT-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 GT-TOTPAID PIC 9(7)V9(2) VALUE 0.
+           03 GT-BALANCE PIC 9(7)V9(2) VALUE 0.
+       01  EXTRACT-DATA.
+           03 ED-NAME PIC X(20).
+           03 ED-MAJOR PIC X(4).
+           03 ED-YEAR PIC X(4).
+           03 ED-LOAN PIC Z(5)9.99.
+           03 ED-TOTPAID PIC Z(5)9.99.
+           03 ED-BALANCE PIC Z(5)9.99.
+       01  TOTAL-LINE.
+           03 TL-NAME PIC X(20).
+           03 TL-MAJOR PIC X(10).
+           03 TL-YEAR PIC X(10) VALUES SPACES.
+           03 TL-LOAN PIC Z(6)9.99.
+           03 TL-TOTPAID PIC Z(6)9.99.
+           03 TL-BALANCE PIC Z(6)9.99.
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT PRNT-FILE
-           PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
-           PERFORM 1500-LOOP
-               UNTIL EOF-I = 1;
-           CLOSE INPUT-FILE
-               PRNT-FILE.
+           PERFORM 1300-CHECK-RESTART.
+           OPEN INPUT STUDENT-MASTER.
+           PERFORM 1310-CHECK-SORT-OPTION.
+           PERFORM 1320-CHECK-RESTART-SORT-MATCH.
+           OPEN OUTPUT REJECT-FILE.
+           IF RC-SKIP-COUNT > 0
+               OPEN EXTEND PRNT-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           IF SORT-BY-BALANCE
+               SORT SORT-WORK
+                   ON DESCENDING KEY SR-BALANCE
+                   INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+                   OUTPUT PROCEDURE IS 1500-PRINT-REPORT
+           ELSE
+               SORT SORT-WORK
+                   ON ASCENDING KEY SR-MAJOR SR-YEAR
+                   INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+                   OUTPUT PROCEDURE IS 1500-PRINT-REPORT
+           END-IF.
+           PERFORM 1390-CLEAR-RESTART.
+           CLOSE STUDENT-MASTER
+               PRNT-FILE
+               REJECT-FILE
+               EXTRACT-FILE.
            STOP RUN.
+       1300-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE INTO RESTART-CONTROL
+               AT END MOVE 0 TO RC-SKIP-COUNT
+                       MOVE SPACES TO RC-SORT-BY
+                       MOVE 'N' TO RC-TOTALS-DONE.
+           CLOSE RESTART-FILE.
+       1310-CHECK-SORT-OPTION.
+           OPEN INPUT SORT-OPTION-FILE.
+           READ SORT-OPTION-FILE INTO SC-SORT-BY
+               AT END MOVE 'M' TO SC-SORT-BY.
+           CLOSE SORT-OPTION-FILE.
+           IF NOT SORT-BY-BALANCE
+               MOVE 'M' TO SC-SORT-BY
+           END-IF.
+       1320-CHECK-RESTART-SORT-MATCH.
+           IF RC-SKIP-COUNT > 0
+               AND RC-SORT-BY NOT = SC-SORT-BY
+               MOVE 0 TO RC-SKIP-COUNT
+               DISPLAY 'LAB3: SORT OPTION CHANGED SINCE LAST '
+                   'CHECKPOINT - RESTARTING REPORT FROM THE '
+                   'BEGINNING'
+           END-IF.
+       1390-CLEAR-RESTART.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
        1400-PRINT-HEAD.
            WRITE PRNT-REC FROM PRNT-HEADING.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
                AFTER ADVANCING 1 LINE.
-       1500-LOOP.
-           PERFORM 1600-PRINT-NAMES.
-           PERFORM 2000-READ-INPUT.
+       1500-PRINT-REPORT.
+           IF RC-SKIP-COUNT = 0
+               PERFORM 1400-PRINT-HEAD
+           END-IF.
+           MOVE 0 TO EOF-S.
+           MOVE 0 TO SKIP-IDX.
+           PERFORM 1510-RETURN-LOOP
+               UNTIL EOF-S = 1.
+           IF NOT TOTALS-ALREADY-WRITTEN
+               PERFORM 1680-FINAL-TOTALS
+               PERFORM 1700-CONTROL-TOTALS
+               PERFORM 1695-SAVE-TOTALS-CHECKPOINT
+           END-IF.
+       1510-RETURN-LOOP.
+           RETURN SORT-WORK
+               AT END MOVE 1 TO EOF-S
+               NOT AT END
+                   ADD 1 TO SKIP-IDX
+                   ADD 1 TO BC-RECORD-COUNT
+                   ADD SR-LOAN TO BC-DOLLAR-TOTAL
+                   PERFORM 1650-MAJOR-BREAK
+                   PERFORM 1640-ACCUMULATE-TOTALS
+                   IF SKIP-IDX > RC-SKIP-COUNT
+                       PERFORM 1600-PRINT-NAMES
+                   END-IF
+           END-RETURN.
+       1640-ACCUMULATE-TOTALS.
+           MOVE SR-BALANCE TO D-BALANCE.
+           ADD SR-LOAN TO MT-LOAN.
+           ADD SR-LOAN TO GT-LOAN.
+           ADD SR-TOTPAID TO MT-TOTPAID.
+           ADD SR-TOTPAID TO GT-TOTPAID.
+           ADD D-BALANCE TO MT-BALANCE.
+           ADD D-BALANCE TO GT-BALANCE.
        1600-PRINT-NAMES.
-           MOVE I-NAME TO L-NAME.
-           MOVE I-MAJOR TO L-MAJOR.
-           MOVE I-YEAR TO L-YEAR.
-           MOVE I-LOAN TO D-LOAN.
-           MOVE D-LOAN TO L-LOANNUM.
-           MOVE I-PAID1 TO D-PAID1.
-           MOVE D-PAID1 TO L-PAID1NUM.
-           MOVE I-PAID2 TO D-PAID2.
-           MOVE D-PAID2 TO L-PAID2NUM.
-           MOVE I-PAID3 TO D-PAID3.
-           MOVE D-PAID3 TO L-PAID3NUM.
-           MOVE I-PAID4 TO D-PAID4.
-           MOVE D-PAID4 TO L-PAID4NUM.
-           COMPUTE D-TOTPAID = D-PAID1 + D-PAID2 + D-PAID3 + D-PAID4.
-           MOVE D-TOTPAID TO L-TOTPAIDNUM.
-           COMPUTE D-BALANCE = D-LOAN - D-TOTPAID.
+           MOVE SR-NAME TO L-NAME.
+           MOVE SR-MAJOR TO L-MAJOR.
+           MOVE SR-YEAR TO L-YEAR.
+           MOVE SR-LOAN TO L-LOANNUM.
+           MOVE SR-TOTPAID TO L-TOTPAIDNUM.
            MOVE D-BALANCE TO L-BALANCENUM.
            WRITE PRNT-REC FROM PRNT-DATA
                AFTER ADVANCING 1 LINE.
-       2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+           PERFORM 1630-WRITE-EXTRACT.
+           PERFORM 1690-SAVE-CHECKPOINT.
+       1630-WRITE-EXTRACT.
+           MOVE SR-NAME TO ED-NAME.
+           MOVE SR-MAJOR TO ED-MAJOR.
+           MOVE SR-YEAR TO ED-YEAR.
+           MOVE SR-LOAN TO ED-LOAN.
+           MOVE SR-TOTPAID TO ED-TOTPAID.
+           MOVE D-BALANCE TO ED-BALANCE.
+           MOVE SPACES TO EXTRACT-REC.
+           STRING ED-NAME DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ED-MAJOR DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ED-YEAR DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ED-LOAN DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ED-TOTPAID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ED-BALANCE DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING.
+           WRITE EXTRACT-REC
+               AFTER ADVANCING 1 LINE.
+       1690-SAVE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE SKIP-IDX TO RR-SKIP-COUNT.
+           MOVE SC-SORT-BY TO RR-SORT-BY.
+           MOVE 'N' TO RR-TOTALS-DONE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+       1695-SAVE-TOTALS-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE SKIP-IDX TO RR-SKIP-COUNT.
+           MOVE SC-SORT-BY TO RR-SORT-BY.
+           MOVE 'Y' TO RR-TOTALS-DONE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+       1620-SUM-PAYMENTS.
+           ADD SM-PAYMENTS (PMT-IDX) TO D-TOTPAID.
+       1650-MAJOR-BREAK.
+           IF SORT-BY-MAJOR
+               IF MB-FIRST-TIME = 'Y'
+                   MOVE 'N' TO MB-FIRST-TIME
+                   MOVE SR-MAJOR TO MB-SAVE-MAJOR
+               ELSE
+                   IF SR-MAJOR NOT = MB-SAVE-MAJOR
+                       IF SKIP-IDX > RC-SKIP-COUNT
+                           PERFORM 1660-PRINT-MAJOR-TOTAL
+                       ELSE
+                           MOVE 0 TO MT-LOAN MT-TOTPAID MT-BALANCE
+                       END-IF
+                       MOVE SR-MAJOR TO MB-SAVE-MAJOR
+                   END-IF
+               END-IF
+           END-IF.
+       1660-PRINT-MAJOR-TOTAL.
+           MOVE SPACES TO TOTAL-LINE.
+           MOVE 'MAJOR TOTAL' TO TL-NAME.
+           MOVE MB-SAVE-MAJOR TO TL-MAJOR.
+           MOVE MT-LOAN TO TL-LOAN.
+           MOVE MT-TOTPAID TO TL-TOTPAID.
+           MOVE MT-BALANCE TO TL-BALANCE.
+           WRITE PRNT-REC FROM TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO MT-LOAN MT-TOTPAID MT-BALANCE.
+       1680-FINAL-TOTALS.
+           IF MB-FIRST-TIME = 'N'
+               PERFORM 1660-PRINT-MAJOR-TOTAL
+           END-IF.
+           MOVE SPACES TO TOTAL-LINE.
+           MOVE 'GRAND TOTAL' TO TL-NAME.
+           MOVE GT-LOAN TO TL-LOAN.
+           MOVE GT-TOTPAID TO TL-TOTPAID.
+           MOVE GT-BALANCE TO TL-BALANCE.
+           WRITE PRNT-REC FROM TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+       1700-CONTROL-TOTALS.
+           MOVE BC-RECORD-COUNT TO BC-RECORDS-READ.
+           ADD BC-REJECT-COUNT TO BC-RECORDS-READ.
+           PERFORM 1710-READ-CONTROL.
+           PERFORM 1720-PRINT-BATCH-TOTALS.
+           IF BC-CONTROL-SUPPLIED
+               PERFORM 1730-CHECK-CONTROL-TOTALS
+           END-IF.
+       1710-READ-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END MOVE 'N' TO BC-CONTROL-SW
+               NOT AT END
+                   MOVE 'Y' TO BC-CONTROL-SW
+                   MOVE CT-EXP-COUNT TO BC-EXP-COUNT
+                   MOVE CT-EXP-AMOUNT TO BC-EXP-AMOUNT
+           END-READ.
+           CLOSE CONTROL-FILE.
+       1720-PRINT-BATCH-TOTALS.
+           MOVE SPACES TO BATCH-TOTAL-LINE.
+           MOVE 'BATCH RECORD COUNT' TO BL-LABEL.
+           MOVE BC-RECORD-COUNT TO BL-COUNT.
+           WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO BATCH-TOTAL-LINE.
+           MOVE 'BATCH RECORDS REJECTED' TO BL-LABEL.
+           MOVE BC-REJECT-COUNT TO BL-COUNT.
+           WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO BATCH-TOTAL-LINE.
+           MOVE 'BATCH RECORDS READ' TO BL-LABEL.
+           MOVE BC-RECORDS-READ TO BL-COUNT.
+           WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO BATCH-TOTAL-LINE.
+           MOVE 'BATCH DOLLAR TOTAL' TO BL-LABEL.
+           MOVE BC-DOLLAR-TOTAL TO BL-AMOUNT.
+           WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+       1730-CHECK-CONTROL-TOTALS.
+           IF BC-RECORDS-READ NOT = BC-EXP-COUNT
+               MOVE SPACES TO BATCH-TOTAL-LINE
+               MOVE '*** RECORD COUNT MISMATCH ***' TO BL-LABEL
+               MOVE BC-EXP-COUNT TO BL-COUNT
+               WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           IF BC-DOLLAR-TOTAL NOT = BC-EXP-AMOUNT
+               MOVE SPACES TO BATCH-TOTAL-LINE
+               MOVE '*** DOLLAR TOTAL MISMATCH ***' TO BL-LABEL
+               MOVE BC-EXP-AMOUNT TO BL-AMOUNT
+               WRITE PRNT-REC FROM BATCH-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       2000-BUILD-SORT-FILE.
+           PERFORM 2050-READ-MASTER.
+           PERFORM 2010-RELEASE-LOOP
+               UNTIL EOF-I = 1.
+       2010-RELEASE-LOOP.
+           IF RECORD-IS-VALID
+               PERFORM 2020-BUILD-SORT-REC
+               RELEASE SORT-REC
+           ELSE
+               PERFORM 2200-WRITE-REJECT
+           END-IF.
+           PERFORM 2050-READ-MASTER.
+       2020-BUILD-SORT-REC.
+           MOVE SM-STUDENT-ID TO SR-STUDENT-ID.
+           MOVE SM-NAME TO SR-NAME.
+           MOVE SM-MAJOR TO SR-MAJOR.
+           MOVE SM-YEAR TO SR-YEAR.
+           MOVE SM-LOAN TO SR-LOAN.
+           MOVE 0 TO D-TOTPAID.
+           PERFORM 1620-SUM-PAYMENTS
+               VARYING PMT-IDX FROM 1 BY 1
+               UNTIL PMT-IDX > SM-NBR-PAYMENTS.
+           MOVE D-TOTPAID TO SR-TOTPAID.
+           MOVE SM-BALANCE TO SR-BALANCE.
+       2050-READ-MASTER.
+           IF EOF-I NOT = 1
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           END-IF.
+           IF EOF-I NOT = 1
+               PERFORM 2100-VALIDATE-MASTER
+           END-IF.
+       2100-VALIDATE-MASTER.
+           MOVE 'Y' TO VALID-REC.
+           MOVE SPACES TO REJECT-REASON.
+           IF SM-NAME = SPACES
+               MOVE 'N' TO VALID-REC
+               MOVE 'BLANK NAME' TO REJECT-REASON
+           END-IF.
+           IF RECORD-IS-VALID
+               IF SM-LOAN NOT NUMERIC
+                   MOVE 'N' TO VALID-REC
+                   MOVE 'BAD LOAN' TO REJECT-REASON
+               END-IF
+           END-IF.
+           IF RECORD-IS-VALID
+               IF SM-NBR-PAYMENTS NOT NUMERIC
+                   OR SM-NBR-PAYMENTS > 12
+                   MOVE 'N' TO VALID-REC
+                   MOVE 'BAD PMT CNT' TO REJECT-REASON
+               END-IF
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM 2150-VALIDATE-PAYMENTS
+                   VARYING VM-IDX FROM 1 BY 1
+                   UNTIL VM-IDX > SM-NBR-PAYMENTS
+                       OR RECORD-IS-INVALID
+           END-IF.
+       2150-VALIDATE-PAYMENTS.
+           IF SM-PAYMENTS (VM-IDX) NOT NUMERIC
+               MOVE 'N' TO VALID-REC
+               MOVE 'BAD PMT AMT' TO REJECT-REASON
+           END-IF.
+       2200-WRITE-REJECT.
+           MOVE REJECT-REASON TO RJ-REASON.
+           MOVE STUDENT-MASTER-REC TO RJ-MASTER-REC.
+           WRITE REJECT-REC FROM REJECT-DATA.
+           ADD 1 TO BC-REJECT-COUNT.
        END PROGRAM lab3.
