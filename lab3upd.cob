@@ -0,0 +1,148 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: lab3upd - daily payment transaction update.  Applies
+      *         each payment on DA-S-TRANS to the matching record on
+      *         the DA-S-MASTER student loan master, so the balance
+      *         persists across runs instead of being rebuilt from a
+      *         flat extract every time lab3 runs.
+      *Modification History:
+      *  2026-08-09  Added SM-INT-RATE to the master record.  Each
+      *              payment posting now accrues one day's simple
+      *              interest on the outstanding balance before the
+      *              payment is subtracted, so the balance reflects
+      *              interest instead of being rebuilt from the
+      *              lifetime payment table each run.
+      *  2026-08-09  Added INVALID KEY to the REWRITE of the posted
+      *              payment so a rewrite failure is routed to
+      *              UR-S-TRANREJ like every other master I-O here,
+      *              instead of abending the run.
+      *  2026-08-09  Interest used to accrue only when a student had a
+      *              transaction that day, so a student who skipped a
+      *              payment run accrued nothing for it.  Accrual is
+      *              now a standalone pass (1050-ACCRUE-ALL-INTEREST)
+      *              over the whole master, run once per day's job
+      *              ahead of the transaction loop, so every
+      *              outstanding balance gets that day's interest
+      *              whether or not its student paid.
+      *  2026-08-09  UR-S-TRANREJ now carries a reason code and the
+      *              rejected transaction record, matching the reject
+      *              files added to lab3.cob/lab3load.cob, instead of
+      *              just the student ID.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. lab3upd.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'DA-S-TRANS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO 'DA-S-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID.
+           SELECT TRANREJ-FILE ASSIGN TO 'UR-S-TRANREJ'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+           03 PT-STUDENT-ID PIC X(9).
+           03 PT-AMOUNT PIC 9(4)V9(2).
+           03 PT-DATE PIC 9(8).
+       FD  STUDENT-MASTER
+               LABEL RECORDS ARE STANDARD.
+       01  STUDENT-MASTER-REC.
+           03 SM-STUDENT-ID PIC X(9).
+           03 SM-NAME PIC X(20).
+           03 SM-MAJOR PIC X(4).
+           03 SM-YEAR PIC X(4).
+           03 SM-LOAN PIC 9(5)V9(2).
+           03 SM-BALANCE PIC 9(5)V9(2).
+           03 SM-INT-RATE PIC 9V9(4).
+           03 SM-NBR-PAYMENTS PIC 9(2).
+           03 SM-PAYMENTS PIC 9(4)V9(2) OCCURS 12 TIMES.
+       FD  TRANREJ-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  TRANREJ-REC.
+           03 TR-REASON PIC X(11).
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 TR-TRANS-REC PIC X(23).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           03 EOF-T PIC 9 VALUE 0.
+           03 EOF-M PIC 9 VALUE 0.
+       01  TRANREJ-DATA.
+           03 TJ-REASON PIC X(11) VALUE SPACES.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT TRANS-FILE
+               I-O STUDENT-MASTER
+               OUTPUT TRANREJ-FILE
+           PERFORM 1050-ACCRUE-ALL-INTEREST.
+           PERFORM 2000-READ-TRANS.
+           PERFORM 1000-LOOP
+               UNTIL EOF-T = 1.
+           CLOSE TRANS-FILE
+               STUDENT-MASTER
+               TRANREJ-FILE.
+           STOP RUN.
+       1050-ACCRUE-ALL-INTEREST.
+           PERFORM 1060-READ-NEXT-MASTER.
+           PERFORM 1070-ACCRUAL-LOOP
+               UNTIL EOF-M = 1.
+       1060-READ-NEXT-MASTER.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 1 TO EOF-M.
+       1070-ACCRUAL-LOOP.
+           IF SM-BALANCE > 0
+               PERFORM 1080-ACCRUE-AND-REWRITE
+           END-IF.
+           PERFORM 1060-READ-NEXT-MASTER.
+       1080-ACCRUE-AND-REWRITE.
+           COMPUTE SM-BALANCE ROUNDED =
+               SM-BALANCE + (SM-BALANCE * SM-INT-RATE / 360).
+           REWRITE STUDENT-MASTER-REC
+               INVALID KEY
+                   DISPLAY 'LAB3UPD: ACCRUAL REWRITE FAILED FOR '
+                   DISPLAY SM-STUDENT-ID
+           END-REWRITE.
+       1000-LOOP.
+           PERFORM 1100-APPLY-PAYMENT.
+           PERFORM 2000-READ-TRANS.
+       1100-APPLY-PAYMENT.
+           MOVE PT-STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO TJ-REASON
+                   PERFORM 1200-WRITE-TRANREJ
+               NOT INVALID KEY
+                   PERFORM 1300-POST-PAYMENT
+           END-READ.
+       1300-POST-PAYMENT.
+           IF SM-NBR-PAYMENTS < 12
+               ADD 1 TO SM-NBR-PAYMENTS
+               MOVE PT-AMOUNT TO SM-PAYMENTS (SM-NBR-PAYMENTS)
+               SUBTRACT PT-AMOUNT FROM SM-BALANCE
+           ELSE
+               MOVE 'TABLE FULL' TO TJ-REASON
+               PERFORM 1200-WRITE-TRANREJ
+           END-IF.
+           REWRITE STUDENT-MASTER-REC
+               INVALID KEY
+                   MOVE 'BAD REWRITE' TO TJ-REASON
+                   PERFORM 1200-WRITE-TRANREJ
+           END-REWRITE.
+       1200-WRITE-TRANREJ.
+           MOVE SPACES TO TRANREJ-REC.
+           MOVE TJ-REASON TO TR-REASON.
+           MOVE TRANS-REC TO TR-TRANS-REC.
+           WRITE TRANREJ-REC
+               AFTER ADVANCING 1 LINE.
+       2000-READ-TRANS.
+           READ TRANS-FILE
+               AT END MOVE 1 TO EOF-T.
+       END PROGRAM lab3upd.
