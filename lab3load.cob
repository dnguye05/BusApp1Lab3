@@ -0,0 +1,190 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: lab3load - one-time conversion of the old flat
+      *         DA-S-INPUT student loan extract into the indexed
+      *         DA-S-MASTER student loan master.  Assigns each student
+      *         a sequential student ID and folds the four hardcoded
+      *         PAID1-PAID4 amounts into a single persisted
+      *         total-paid/balance pair on the master record.
+      *Modification History:
+      *  2026-08-09  Seeds SM-INT-RATE with a standard default annual
+      *              rate, since the old DA-S-INPUT extract carries no
+      *              interest-rate field of its own.
+      *  2026-08-09  Added the same blank-name/non-numeric-amount edits
+      *              lab3 applies to DA-S-MASTER, run here against the
+      *              raw DA-S-INPUT fields before a record is ever
+      *              written to the master, with a new UR-S-LOADREJ
+      *              reject file for anything that fails them.
+      *  2026-08-09  I-PAID4 had been declared reusing the I-PAID3WHOLE/
+      *              I-PAID3DECIMAL names (and a plain PIC 9(2) instead
+      *              of P9(2)) instead of its own I-PAID4WHOLE/
+      *              I-PAID4DECIMAL - renamed to match I-PAID1-I-PAID3.
+      *              REJECT-REASON/LR-REASON widened to hold the
+      *              longer validation reason codes without truncating
+      *              them.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. lab3load.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO 'DA-S-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID.
+           SELECT LOADREJ-FILE ASSIGN TO 'UR-S-LOADREJ'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC PIC X(80).
+       FD  STUDENT-MASTER
+               LABEL RECORDS ARE STANDARD.
+       01  STUDENT-MASTER-REC.
+           03 SM-STUDENT-ID PIC X(9).
+           03 SM-NAME PIC X(20).
+           03 SM-MAJOR PIC X(4).
+           03 SM-YEAR PIC X(4).
+           03 SM-LOAN PIC 9(5)V9(2).
+           03 SM-BALANCE PIC 9(5)V9(2).
+           03 SM-INT-RATE PIC 9V9(4).
+           03 SM-NBR-PAYMENTS PIC 9(2).
+           03 SM-PAYMENTS PIC 9(4)V9(2) OCCURS 12 TIMES.
+       FD  LOADREJ-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  LOADREJ-REC.
+           03 LR-REASON PIC X(11).
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 LR-INPUT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  INPUT-DATA.
+           03 I-NAME PIC X(20).
+           03 I-MAJOR PIC X(4).
+           03 I-YEAR PIC X(4).
+           03 I-LOAN.
+               05 I-LOANWHOLE PIC 9(5).
+               05 I-LOANDECIMAL PIC P9(2).
+           03 I-PAID1.
+               05 I-PAID1WHOLE PIC 9(4).
+               05 I-PAID1DECIMAL PIC P9(2).
+           03 I-PAID2.
+               05 I-PAID2WHOLE PIC 9(4).
+               05 I-PAID2DECIMAL PIC P9(2).
+           03 I-PAID3.
+               05 I-PAID3WHOLE PIC 9(4).
+               05 I-PAID3DECIMAL PIC P9(2).
+           03 I-PAID4.
+               05 I-PAID4WHOLE PIC 9(4).
+               05 I-PAID4DECIMAL PIC P9(2).
+       01  DATA-TRANSFER.
+           03 D-LOAN PIC 9(5)V9(2).
+           03 D-PAID1 PIC 9(4)V9(2).
+           03 D-PAID2 PIC 9(4)V9(2).
+           03 D-PAID3 PIC 9(4)V9(2).
+           03 D-PAID4 PIC 9(4)V9(2).
+           03 D-TOTPAID PIC 9(5)V9(2).
+       01  EDIT-SWITCHES.
+           03 VALID-REC PIC X(01) VALUE 'Y'.
+               88 RECORD-IS-VALID VALUE 'Y'.
+               88 RECORD-IS-INVALID VALUE 'N'.
+           03 REJECT-REASON PIC X(11) VALUE SPACES.
+       01  MISC.
+           03 EOF-I PIC 9 VALUE 0.
+           03 LD-NEXT-ID PIC 9(9) VALUE 0.
+           03 LD-DEFAULT-RATE PIC 9V9(4) VALUE 0.0500.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT INPUT-FILE
+               OUTPUT STUDENT-MASTER
+               OUTPUT LOADREJ-FILE
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1000-LOOP
+               UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE
+               STUDENT-MASTER
+               LOADREJ-FILE.
+           STOP RUN.
+       1000-LOOP.
+           PERFORM 1150-VALIDATE-INPUT.
+           IF RECORD-IS-VALID
+               PERFORM 1100-BUILD-MASTER
+           ELSE
+               PERFORM 1170-WRITE-LOADREJ
+           END-IF.
+           PERFORM 2000-READ-INPUT.
+       1150-VALIDATE-INPUT.
+           MOVE 'Y' TO VALID-REC.
+           MOVE SPACES TO REJECT-REASON.
+           IF I-NAME = SPACES
+               MOVE 'N' TO VALID-REC
+               MOVE 'BLANK NAME' TO REJECT-REASON
+           END-IF.
+           IF RECORD-IS-VALID
+               IF I-LOANWHOLE NOT NUMERIC
+                   MOVE 'N' TO VALID-REC
+                   MOVE 'BAD LOAN' TO REJECT-REASON
+               END-IF
+           END-IF.
+           IF RECORD-IS-VALID
+               IF I-PAID1 NOT NUMERIC
+                   OR I-PAID2 NOT NUMERIC
+                   OR I-PAID3 NOT NUMERIC
+                   OR I-PAID4 NOT NUMERIC
+                   MOVE 'N' TO VALID-REC
+                   MOVE 'BAD PAYMENT' TO REJECT-REASON
+               END-IF
+           END-IF.
+       1170-WRITE-LOADREJ.
+           MOVE SPACES TO LOADREJ-REC.
+           MOVE REJECT-REASON TO LR-REASON.
+           MOVE INPUT-REC TO LR-INPUT-REC.
+           WRITE LOADREJ-REC
+               AFTER ADVANCING 1 LINE.
+       1100-BUILD-MASTER.
+           INITIALIZE STUDENT-MASTER-REC.
+           ADD 1 TO LD-NEXT-ID.
+           MOVE LD-NEXT-ID TO SM-STUDENT-ID.
+           MOVE I-NAME TO SM-NAME.
+           MOVE I-MAJOR TO SM-MAJOR.
+           MOVE I-YEAR TO SM-YEAR.
+           MOVE I-LOAN TO D-LOAN.
+           MOVE D-LOAN TO SM-LOAN.
+           MOVE LD-DEFAULT-RATE TO SM-INT-RATE.
+           MOVE I-PAID1 TO D-PAID1.
+           MOVE I-PAID2 TO D-PAID2.
+           MOVE I-PAID3 TO D-PAID3.
+           MOVE I-PAID4 TO D-PAID4.
+           MOVE 0 TO SM-NBR-PAYMENTS.
+           IF D-PAID1 > 0
+               ADD 1 TO SM-NBR-PAYMENTS
+               MOVE D-PAID1 TO SM-PAYMENTS (SM-NBR-PAYMENTS)
+           END-IF.
+           IF D-PAID2 > 0
+               ADD 1 TO SM-NBR-PAYMENTS
+               MOVE D-PAID2 TO SM-PAYMENTS (SM-NBR-PAYMENTS)
+           END-IF.
+           IF D-PAID3 > 0
+               ADD 1 TO SM-NBR-PAYMENTS
+               MOVE D-PAID3 TO SM-PAYMENTS (SM-NBR-PAYMENTS)
+           END-IF.
+           IF D-PAID4 > 0
+               ADD 1 TO SM-NBR-PAYMENTS
+               MOVE D-PAID4 TO SM-PAYMENTS (SM-NBR-PAYMENTS)
+           END-IF.
+           COMPUTE D-TOTPAID = D-PAID1 + D-PAID2 + D-PAID3 + D-PAID4.
+           COMPUTE SM-BALANCE = SM-LOAN - D-TOTPAID.
+           WRITE STUDENT-MASTER-REC
+               INVALID KEY
+                   DISPLAY 'LAB3LOAD: DUPLICATE ID '
+                   DISPLAY SM-STUDENT-ID
+           END-WRITE.
+       2000-READ-INPUT.
+           READ INPUT-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I.
+       END PROGRAM lab3load.
