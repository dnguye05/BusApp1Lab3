@@ -0,0 +1,143 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: lab3del - delinquency exception report.  Reads the
+      *         DA-S-MASTER student loan master, keeps only the
+      *         students with a balance still owing, and lists them
+      *         worst-balance-first for collections follow-up.
+      *Modification History:
+      *  2026-08-09  Migrated from the flat DA-S-INPUT extract to the
+      *              indexed DA-S-MASTER student loan master, matching
+      *              lab3.cob: SM-BALANCE is read straight off the
+      *              master (it already carries accrued interest and
+      *              every DA-S-TRANS payment posted since the master
+      *              was built) instead of being recomputed here from a
+      *              one-time LOAN-minus-four-payments snapshot that
+      *              goes stale the moment lab3upd runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. lab3del.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'DA-S-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID.
+           SELECT SORT-WORK ASSIGN TO 'DEL-SORT-WORK'.
+           SELECT DELQ-FILE ASSIGN TO 'UR-S-DELQ'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+               LABEL RECORDS ARE STANDARD.
+       01  STUDENT-MASTER-REC.
+           03 SM-STUDENT-ID PIC X(9).
+           03 SM-NAME PIC X(20).
+           03 SM-MAJOR PIC X(4).
+           03 SM-YEAR PIC X(4).
+           03 SM-LOAN PIC 9(5)V9(2).
+           03 SM-BALANCE PIC 9(5)V9(2).
+           03 SM-INT-RATE PIC 9V9(4).
+           03 SM-NBR-PAYMENTS PIC 9(2).
+           03 SM-PAYMENTS PIC 9(4)V9(2) OCCURS 12 TIMES.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03 SR-BALANCE PIC 9(5)V9(2).
+           03 SR-NAME PIC X(20).
+           03 SR-MAJOR PIC X(4).
+           03 SR-YEAR PIC X(4).
+           03 SR-LOAN PIC 9(5)V9(2).
+           03 SR-TOTPAID PIC 9(5)V9(2).
+       FD  DELQ-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  DELQ-REC PIC X(90).
+       WORKING-STORAGE SECTION.
+       01  DATA-TRANSFER.
+           03 D-TOTPAID PIC 9(5)V9(2).
+       01  DELQ-DATA.
+           03 DQ-NAME PIC X(20).
+           03 DQ-MAJOR PIC X(10).
+           03 DQ-YEAR PIC X(10).
+           03 DQ-LOAN.
+               05 DQ-LOANNUM PIC 9(5).99.
+               05 DQ-LOANSPACES PIC X(2) VALUES SPACES.
+           03 DQ-TOTPAID.
+               05 DQ-TOTPAIDNUM PIC 9(5).99.
+               05 DQ-TOTPAIDSPACES PIC X(2) VALUES SPACES.
+           03 DQ-BALANCE.
+               05 DQ-BALANCENUM PIC 9(5).99.
+               05 DQ-BALANCESPACES PIC X(2) VALUES SPACES.
+       01  DELQ-HEADING.
+           03 FILLER PIC X(20) VALUES 'NAME'.
+           03 FILLER PIC X(10) VALUES 'MAJOR'.
+           03 FILLER PIC X(10) VALUES 'YEAR'.
+           03 FILLER PIC X(10) VALUES 'LOAN'.
+           03 FILLER PIC X(10) VALUES 'TOT PAID'.
+           03 FILLER PIC X(10) VALUES 'BALANCE'.
+       01  MISC.
+           03 EOF-I PIC 9 VALUE 0.
+           03 PMT-IDX PIC 9(2) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT STUDENT-MASTER
+               OUTPUT DELQ-FILE.
+           SORT SORT-WORK
+               ON DESCENDING KEY SR-BALANCE
+               INPUT PROCEDURE IS 1000-RELEASE-DELINQUENTS
+               OUTPUT PROCEDURE IS 1900-WRITE-DELQ-REPORT.
+           CLOSE STUDENT-MASTER
+               DELQ-FILE.
+           STOP RUN.
+       1000-RELEASE-DELINQUENTS.
+           PERFORM 2000-READ-MASTER.
+           PERFORM 1100-SELECT-LOOP
+               UNTIL EOF-I = 1.
+       1100-SELECT-LOOP.
+           PERFORM 1200-CHECK-BALANCE.
+           PERFORM 2000-READ-MASTER.
+       1200-CHECK-BALANCE.
+           IF SM-BALANCE > 0
+               MOVE SM-BALANCE TO SR-BALANCE
+               MOVE SM-NAME TO SR-NAME
+               MOVE SM-MAJOR TO SR-MAJOR
+               MOVE SM-YEAR TO SR-YEAR
+               MOVE SM-LOAN TO SR-LOAN
+               MOVE 0 TO D-TOTPAID
+               PERFORM 1250-SUM-PAYMENTS
+                   VARYING PMT-IDX FROM 1 BY 1
+                   UNTIL PMT-IDX > SM-NBR-PAYMENTS
+               MOVE D-TOTPAID TO SR-TOTPAID
+               RELEASE SORT-REC
+           END-IF.
+       1250-SUM-PAYMENTS.
+           ADD SM-PAYMENTS (PMT-IDX) TO D-TOTPAID.
+       1900-WRITE-DELQ-REPORT.
+           MOVE DELQ-HEADING TO DELQ-REC.
+           WRITE DELQ-REC.
+           MOVE SPACES TO DELQ-REC.
+           WRITE DELQ-REC
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO EOF-I.
+           PERFORM 1950-RETURN-LOOP
+               UNTIL EOF-I = 1.
+       1950-RETURN-LOOP.
+           RETURN SORT-WORK
+               AT END MOVE 1 TO EOF-I
+               NOT AT END PERFORM 1960-PRINT-DELQ
+           END-RETURN.
+       1960-PRINT-DELQ.
+           MOVE SR-NAME TO DQ-NAME.
+           MOVE SR-MAJOR TO DQ-MAJOR.
+           MOVE SR-YEAR TO DQ-YEAR.
+           MOVE SR-LOAN TO DQ-LOANNUM.
+           MOVE SR-TOTPAID TO DQ-TOTPAIDNUM.
+           MOVE SR-BALANCE TO DQ-BALANCENUM.
+           MOVE DELQ-DATA TO DELQ-REC.
+           WRITE DELQ-REC
+               AFTER ADVANCING 1 LINE.
+       2000-READ-MASTER.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 1 TO EOF-I.
+       END PROGRAM lab3del.
